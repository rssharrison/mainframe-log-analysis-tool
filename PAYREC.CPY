@@ -0,0 +1,20 @@
+      *--------------------------------------------------------
+      * Payroll Output Record Layout
+      * Shared by ADVANCED-PAYROLL and PAYROLL-SUMMARY so both
+      * programs always agree on the PAYROLL.DAT record shape
+      *--------------------------------------------------------
+       01 PAY-REC.
+           05 PAY-EMP-ID     PIC 9(5).   *> Employee ID
+           05 PAY-EMP-NAME   PIC X(30).  *> Employee name
+           05 PAY-DEPT       PIC X(20).  *> Department
+           05 GROSS-PAY      PIC 9(7)V99.
+                                         *> Salary before tax
+           05 TAX-AMT        PIC 9(7)V99.
+                                         *> Tax amount deducted
+           05 DEDUCTIONS     PIC 9(7)V99.
+                                         *> Other deductions - matches
+                                         *> T-AMOUNT's range so a single
+                                         *> large garnishment can't
+                                         *> overflow this field
+           05 NET-PAY        PIC 9(7)V99.
+                                         *> Final take-home salary
