@@ -0,0 +1,293 @@
+      *========================================================
+      * PAYROLL SUMMARY REPORT
+      * Demonstrates:
+      * - Department control-total accumulation from PAYROLL.DAT
+      * - Report formatting
+      *========================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-SUMMARY.      *> Name of the COBOL program
+       AUTHOR. RAYMOND SUNG-SEH HARRISON.*> Program author
+       INSTALLATION. Personal COBOL Portfolio Project.
+       DATE-WRITTEN. 2025-06-11.         *> Date the program was created
+       DATE-COMPILED.
+       SECURITY. PUBLIC.
+       REMARKS.
+           Reads PAYROLL.DAT (produced by ADVANCED-PAYROLL) and
+           prints a department-by-department subtotal, followed
+           by a company-wide grand total, of GROSS-PAY, TAX-AMT,
+           DEDUCTIONS and NET-PAY. PAYROLL.DAT is in EMP-ID order,
+           not department order, so department totals are
+           accumulated in a working-storage table rather than by
+           a sorted control break.
+
+       ENVIRONMENT DIVISION.
+      *--------------------------------------------------------
+      * Defines external files and how the program interacts
+      * with the operating system.
+      *--------------------------------------------------------
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * Payroll results produced by ADVANCED-PAYROLL
+           SELECT PAY-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Formatted department/company summary report
+           SELECT REPORT-FILE ASSIGN TO "PAYSUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *--------------------------------------------------------
+      * Defines the structure of all data used by the program
+      *--------------------------------------------------------
+
+       FILE SECTION.
+      *--------------------------------------------------------
+      * Payroll Input File Layout
+      *--------------------------------------------------------
+       FD PAY-FILE.
+
+           COPY PAYREC.
+
+      *--------------------------------------------------------
+      * Summary Report File Layout
+      *--------------------------------------------------------
+       FD REPORT-FILE.
+       01 REPORT-REC PIC X(80).
+           *> One printed line of the summary report
+
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------
+      * Temporary variables used during program execution
+      *--------------------------------------------------------
+
+       01 EOF-PAY PIC X VALUE "N".
+           *> End-of-file indicator for the payroll file
+
+       01 WS-DEPT-COUNT PIC 9(3) VALUE ZEROS.
+           *> Number of distinct departments seen so far
+
+       01 WS-DEPT-SUB   PIC 9(3) VALUE ZEROS.
+           *> Working subscript used to search/build WS-DEPT-TABLE
+
+       01 WS-DEPT-FOUND PIC X VALUE "N".
+           *> "Y" once WS-DEPT-SUB points at the matching entry
+
+       01 WS-DEPT-TABLE-FULL PIC X VALUE "N".
+           *> "Y" once a 51st distinct department has been seen, so
+           *> the operator warning below is only DISPLAYed once
+
+       01 WS-DEPT-TABLE.
+           *> One accumulator entry per distinct PAY-DEPT value
+           *> seen in PAYROLL.DAT, built up as the file is read
+           05 WS-DEPT-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-NAME     PIC X(20) VALUE SPACES.
+               10 WS-DEPT-EMP-CNT  PIC 9(5) VALUE ZEROS.
+               10 WS-DEPT-GROSS    PIC 9(9)V99 VALUE ZEROS.
+               10 WS-DEPT-TAX      PIC 9(9)V99 VALUE ZEROS.
+               10 WS-DEPT-DEDUCT   PIC 9(9)V99 VALUE ZEROS.
+               10 WS-DEPT-NET      PIC 9(9)V99 VALUE ZEROS.
+
+       01 WS-GRAND-EMP-CNT  PIC 9(5) VALUE ZEROS.
+       01 WS-GRAND-GROSS    PIC 9(9)V99 VALUE ZEROS.
+       01 WS-GRAND-TAX      PIC 9(9)V99 VALUE ZEROS.
+       01 WS-GRAND-DEDUCT   PIC 9(9)V99 VALUE ZEROS.
+       01 WS-GRAND-NET      PIC 9(9)V99 VALUE ZEROS.
+           *> Company-wide totals across every department -
+           *> WS-GRAND-DEDUCT matches WS-DEPT-DEDUCT's width so
+           *> summing many employees' PIC 9(7)V99 DEDUCTIONS
+           *> (garnishments can run up to 9,999,999.99 each) can't
+           *> overflow it the way its old 9(7)V99 width could
+
+       01 WS-EDIT-COUNT  PIC ZZZZ9.
+       01 WS-EDIT-AMOUNT PIC ZZZ,ZZZ,ZZ9.99.
+           *> Edited (human-readable) fields used to build report lines
+
+
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------
+      * This section contains the executable program logic
+      *--------------------------------------------------------
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN
+
+           PERFORM ACCUMULATE-ONE-PAY-RECORD UNTIL EOF-PAY = "Y"
+
+           PERFORM PRINT-DEPARTMENT-SECTION
+           PERFORM PRINT-GRAND-TOTAL-SECTION
+
+           PERFORM FINALIZE-RUN
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           OPEN INPUT PAY-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM READ-PAY-RECORD.
+
+       ACCUMULATE-ONE-PAY-RECORD.
+           PERFORM FIND-OR-ADD-DEPT-ENTRY
+
+      * WS-DEPT-SUB is ZEROS when the department table is full and
+      * PAY-DEPT is a new department that didn't fit - this employee
+      * still counts toward the grand total, just not any per-
+      * department subtotal
+           IF WS-DEPT-SUB NOT = ZEROS
+               ADD 1              TO WS-DEPT-EMP-CNT(WS-DEPT-SUB)
+               ADD GROSS-PAY      TO WS-DEPT-GROSS(WS-DEPT-SUB)
+               ADD TAX-AMT        TO WS-DEPT-TAX(WS-DEPT-SUB)
+               ADD DEDUCTIONS     TO WS-DEPT-DEDUCT(WS-DEPT-SUB)
+               ADD NET-PAY        TO WS-DEPT-NET(WS-DEPT-SUB)
+           END-IF
+
+           ADD 1              TO WS-GRAND-EMP-CNT
+           ADD GROSS-PAY      TO WS-GRAND-GROSS
+           ADD TAX-AMT        TO WS-GRAND-TAX
+           ADD DEDUCTIONS     TO WS-GRAND-DEDUCT
+           ADD NET-PAY        TO WS-GRAND-NET
+
+           PERFORM READ-PAY-RECORD.
+
+       FIND-OR-ADD-DEPT-ENTRY.
+      * Linear search of the departments seen so far; PAYROLL.DAT
+      * is small enough per run that a table scan is adequate
+           MOVE "N" TO WS-DEPT-FOUND
+           MOVE ZEROS TO WS-DEPT-SUB
+
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+                   UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+               IF WS-DEPT-NAME(WS-DEPT-SUB) = PAY-DEPT
+                   MOVE "Y" TO WS-DEPT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-DEPT-FOUND = "N"
+               IF WS-DEPT-COUNT < 50
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-SUB
+                   MOVE PAY-DEPT TO WS-DEPT-NAME(WS-DEPT-SUB)
+               ELSE
+                   PERFORM WARN-DEPT-TABLE-FULL
+                   MOVE ZEROS TO WS-DEPT-SUB
+               END-IF
+           END-IF.
+
+       WARN-DEPT-TABLE-FULL.
+      * WS-DEPT-TABLE holds only 50 distinct departments; a 51st
+      * would index past the table end, so it is dropped from the
+      * per-department breakdown (the grand total still includes it)
+      * and the operator is warned once so the shortfall isn't silent
+           IF WS-DEPT-TABLE-FULL = "N"
+               MOVE "Y" TO WS-DEPT-TABLE-FULL
+               DISPLAY "WARNING: more than 50 distinct departments "
+                   "in PAYROLL.DAT - department " PAY-DEPT
+               DISPLAY "         and any further new department "
+                   "will be excluded from the department breakdown"
+           END-IF.
+
+       PRINT-DEPARTMENT-SECTION.
+           PERFORM WRITE-REPORT-HEADER
+
+           PERFORM VARYING WS-DEPT-SUB FROM 1 BY 1
+                   UNTIL WS-DEPT-SUB > WS-DEPT-COUNT
+               PERFORM WRITE-DEPARTMENT-LINE
+           END-PERFORM.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-REC
+           STRING "DEPARTMENT PAYROLL SUMMARY"
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "DEPARTMENT           EMPS        GROSS"
+               "          TAX   DEDUCTIONS          NET"
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC.
+
+       WRITE-DEPARTMENT-LINE.
+           MOVE WS-DEPT-EMP-CNT(WS-DEPT-SUB) TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-REC
+           STRING WS-DEPT-NAME(WS-DEPT-SUB) " " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-DEPT-GROSS(WS-DEPT-SUB) TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    GROSS: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-DEPT-TAX(WS-DEPT-SUB) TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    TAX: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-DEPT-DEDUCT(WS-DEPT-SUB) TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    DEDUCTIONS: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-DEPT-NET(WS-DEPT-SUB) TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    NET: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC.
+
+       PRINT-GRAND-TOTAL-SECTION.
+           MOVE SPACES TO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE SPACES TO REPORT-REC
+           STRING "COMPANY GRAND TOTAL"
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-GRAND-EMP-CNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    EMPLOYEES: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-GRAND-GROSS TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    GROSS: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-GRAND-TAX TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    TAX: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-GRAND-DEDUCT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    DEDUCTIONS: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+
+           MOVE WS-GRAND-NET TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-REC
+           STRING "    NET: " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC.
+
+       READ-PAY-RECORD.
+           READ PAY-FILE
+               AT END MOVE "Y" TO EOF-PAY
+           END-READ.
+
+       FINALIZE-RUN.
+           CLOSE PAY-FILE REPORT-FILE
+
+           DISPLAY "DONE: Payroll summary report written to "
+               "PAYSUMMARY.RPT.".
