@@ -0,0 +1,248 @@
+      *========================================================
+      * EMPLOYEE MASTER MAINTENANCE
+      * Demonstrates:
+      * - Indexed (keyed) file access
+      * - Add / change / deactivate transactions against EMP-REC
+      * - Change logging
+      *========================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-MAINTENANCE.      *> Name of the COBOL program
+       AUTHOR. RAYMOND SUNG-SEH HARRISON.*> Program author
+       INSTALLATION. Personal COBOL Portfolio Project.
+       DATE-WRITTEN. 2025-06-11.         *> Date the program was created
+       DATE-COMPILED.
+       SECURITY. PUBLIC.
+       REMARKS.
+           Employee master maintenance module.
+           Applies hire / change / terminate transactions from
+           MAINTENANCE.DAT against EMPLOYEE.DAT by EMP-ID key.
+           EMPLOYEE.DAT is an indexed file, so MAINTENANCE.DAT no
+           longer needs to be in EMP-ID order.
+
+       ENVIRONMENT DIVISION.
+      *--------------------------------------------------------
+      * Defines external files and how the program interacts
+      * with the operating system.
+      *--------------------------------------------------------
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * Employee master file, keyed on EMP-ID
+           SELECT EMP-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+      * Hire / change / terminate transactions to apply
+           SELECT MAINT-FILE ASSIGN TO "MAINTENANCE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Log of every change (and rejected transaction) applied
+           SELECT MAINT-LOG-FILE ASSIGN TO "MAINTLOG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *--------------------------------------------------------
+      * Defines the structure of all data used by the program
+      *--------------------------------------------------------
+
+       FILE SECTION.
+      *--------------------------------------------------------
+      * Employee Master File Layout
+      *--------------------------------------------------------
+       FD EMP-FILE.
+
+           COPY EMPREC.
+
+      *--------------------------------------------------------
+      * Maintenance Transaction File Layout
+      *--------------------------------------------------------
+       FD MAINT-FILE.
+       01 MAINT-REC.
+           05 MT-ACTION       PIC X(1).  *> "A"dd, "C"hange, "T"erminate
+               88 MT-ADD        VALUE "A".
+               88 MT-CHANGE     VALUE "C".
+               88 MT-TERMINATE  VALUE "T".
+           05 MT-EMP-ID       PIC 9(5).  *> Employee ID matching EMP-FILE
+           05 MT-EMP-NAME     PIC X(30). *> New/changed employee name
+           05 MT-DEPARTMENT   PIC X(20). *> New/changed department
+           05 MT-BASIC-SALARY PIC 9(7)V99. *> New/changed basic salary
+           05 MT-TAX-BRACKET  PIC 9(1).  *> New/changed tax bracket
+           05 MT-BANK-ROUTING PIC 9(9).  *> New/changed bank routing number
+           05 MT-BANK-ACCOUNT PIC X(17). *> New/changed bank account number
+
+      *--------------------------------------------------------
+      * Maintenance Log File Layout
+      *--------------------------------------------------------
+       FD MAINT-LOG-FILE.
+       01 MAINT-LOG-REC PIC X(80).
+           *> A text message describing a change or rejection
+
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------
+      * Temporary variables used during program execution
+      *--------------------------------------------------------
+
+       01 EOF-MAINT   PIC X VALUE "N".
+           *> End-of-file indicator for the maintenance file
+
+       01 WS-EMP-FILE-STATUS PIC X(2) VALUE "00".
+           *> ISAM file status for EMP-FILE, reported in log messages
+           *> when a WRITE/REWRITE fails; found/not-found branching
+           *> uses READ's INVALID KEY/NOT INVALID KEY clauses instead
+
+
+       PROCEDURE DIVISION.
+      *--------------------------------------------------------
+      * This section contains the executable program logic
+      *--------------------------------------------------------
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN
+
+           PERFORM APPLY-NEXT-TRANSACTION
+               UNTIL EOF-MAINT = "Y"
+
+           PERFORM FINALIZE-RUN
+
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           OPEN I-O EMP-FILE
+           OPEN INPUT MAINT-FILE
+           OPEN OUTPUT MAINT-LOG-FILE
+
+           PERFORM READ-MAINT-RECORD.
+
+       APPLY-NEXT-TRANSACTION.
+      * Look up the transaction's employee by key; a found record
+      * is a CHANGE, TERMINATE, or rejected duplicate ADD, and a
+      * not-found key is an ADD (or a rejected CHANGE/TERMINATE
+      * against an unknown employee)
+           MOVE MT-EMP-ID TO EMP-ID
+           READ EMP-FILE
+               INVALID KEY
+                   PERFORM APPLY-TRANSACTION-ONLY
+               NOT INVALID KEY
+                   PERFORM APPLY-MATCHED-TRANSACTION
+           END-READ
+
+           PERFORM READ-MAINT-RECORD.
+
+       APPLY-TRANSACTION-ONLY.
+           IF MT-ADD
+               MOVE MT-EMP-ID TO EMP-ID
+               MOVE MT-EMP-NAME TO EMP-NAME
+               MOVE MT-DEPARTMENT TO DEPARTMENT
+               MOVE MT-BASIC-SALARY TO BASIC-SALARY
+               MOVE MT-TAX-BRACKET TO TAX-BRACKET
+               MOVE MT-BANK-ROUTING TO BANK-ROUTING
+               MOVE MT-BANK-ACCOUNT TO BANK-ACCOUNT
+               MOVE "A" TO EMP-STATUS
+               MOVE ZEROS TO YTD-GROSS
+               MOVE ZEROS TO YTD-TAX
+               MOVE ZEROS TO YTD-DEDUCT
+               WRITE EMP-REC
+                   INVALID KEY
+                       PERFORM LOG-WRITE-FAILED
+                   NOT INVALID KEY
+                       PERFORM LOG-HIRE
+               END-WRITE
+           ELSE
+               PERFORM LOG-UNKNOWN-EMPLOYEE
+           END-IF.
+
+       APPLY-MATCHED-TRANSACTION.
+           IF MT-ADD
+               PERFORM LOG-DUPLICATE-EMPLOYEE
+           ELSE
+               IF MT-CHANGE
+                   MOVE MT-EMP-NAME TO EMP-NAME
+                   MOVE MT-DEPARTMENT TO DEPARTMENT
+                   MOVE MT-BASIC-SALARY TO BASIC-SALARY
+                   MOVE MT-TAX-BRACKET TO TAX-BRACKET
+                   MOVE MT-BANK-ROUTING TO BANK-ROUTING
+                   MOVE MT-BANK-ACCOUNT TO BANK-ACCOUNT
+                   REWRITE EMP-REC
+                       INVALID KEY
+                           PERFORM LOG-WRITE-FAILED
+                       NOT INVALID KEY
+                           PERFORM LOG-CHANGE
+                   END-REWRITE
+               ELSE
+                   IF MT-TERMINATE
+                       MOVE "I" TO EMP-STATUS
+                       REWRITE EMP-REC
+                           INVALID KEY
+                               PERFORM LOG-WRITE-FAILED
+                           NOT INVALID KEY
+                               PERFORM LOG-TERMINATION
+                       END-REWRITE
+                   ELSE
+                       PERFORM LOG-UNKNOWN-ACTION
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOG-HIRE.
+           MOVE SPACES TO MAINT-LOG-REC
+           STRING "HIRED EMPLOYEE " MT-EMP-ID " - " MT-EMP-NAME
+               DELIMITED BY SIZE INTO MAINT-LOG-REC
+           WRITE MAINT-LOG-REC.
+
+       LOG-CHANGE.
+           MOVE SPACES TO MAINT-LOG-REC
+           STRING "UPDATED EMPLOYEE " MT-EMP-ID
+               " - SALARY/DEPARTMENT/TAX-BRACKET CHANGED"
+               DELIMITED BY SIZE INTO MAINT-LOG-REC
+           WRITE MAINT-LOG-REC.
+
+       LOG-TERMINATION.
+           MOVE SPACES TO MAINT-LOG-REC
+           STRING "TERMINATED EMPLOYEE " MT-EMP-ID
+               " - MARKED INACTIVE"
+               DELIMITED BY SIZE INTO MAINT-LOG-REC
+           WRITE MAINT-LOG-REC.
+
+       LOG-UNKNOWN-EMPLOYEE.
+           MOVE SPACES TO MAINT-LOG-REC
+           STRING "EMPLOYEE ID " MT-EMP-ID
+               " NOT FOUND IN EMPLOYEE.DAT - TRANSACTION IGNORED"
+               DELIMITED BY SIZE INTO MAINT-LOG-REC
+           WRITE MAINT-LOG-REC.
+
+       LOG-UNKNOWN-ACTION.
+           MOVE SPACES TO MAINT-LOG-REC
+           STRING "EMPLOYEE ID " MT-EMP-ID
+               " - UNKNOWN ACTION CODE '" MT-ACTION
+               "' - TRANSACTION IGNORED"
+               DELIMITED BY SIZE INTO MAINT-LOG-REC
+           WRITE MAINT-LOG-REC.
+
+       LOG-DUPLICATE-EMPLOYEE.
+           MOVE SPACES TO MAINT-LOG-REC
+           STRING "EMPLOYEE ID " MT-EMP-ID
+               " ALREADY EXISTS - ADD IGNORED"
+               DELIMITED BY SIZE INTO MAINT-LOG-REC
+           WRITE MAINT-LOG-REC.
+
+       LOG-WRITE-FAILED.
+           MOVE SPACES TO MAINT-LOG-REC
+           STRING "EMPLOYEE ID " MT-EMP-ID
+               " - EMPLOYEE.DAT WRITE FAILED, STATUS "
+               WS-EMP-FILE-STATUS
+               DELIMITED BY SIZE INTO MAINT-LOG-REC
+           WRITE MAINT-LOG-REC.
+
+       READ-MAINT-RECORD.
+           READ MAINT-FILE
+               AT END MOVE "Y" TO EOF-MAINT
+           END-READ.
+
+       FINALIZE-RUN.
+           CLOSE EMP-FILE MAINT-FILE MAINT-LOG-FILE
+
+           DISPLAY "DONE: Employee maintenance completed.".
