@@ -1,11 +1,11 @@
-       *========================================================
-       * ADVANCED PAYROLL PROCESSING SYSTEM
-       * Demonstrates:
-       * - File handling
-       * - Record structures
-       * - Multiple input/output files
-       * - Payroll processing architecture
-       *========================================================
+      *========================================================
+      * ADVANCED PAYROLL PROCESSING SYSTEM
+      * Demonstrates:
+      * - File handling
+      * - Record structures
+      * - Multiple input/output files
+      * - Payroll processing architecture
+      *========================================================
 
        IDENTIFICATION DIVISION. 
        PROGRAM-ID. ADVANCED-PAYROLL.     *> Name of the COBOL program
@@ -20,93 +20,153 @@
            Interfaces with tax and benefits systems.
 
        ENVIRONMENT DIVISION.
-       *--------------------------------------------------------
-       * Defines external files and how the program interacts
-       * with the operating system.
-       *--------------------------------------------------------
+      *--------------------------------------------------------
+      * Defines external files and how the program interacts
+      * with the operating system.
+      *--------------------------------------------------------
 
        INPUT-OUTPUT SECTION.
 
-       FILE-CONTROL. 
-           * Employee master file containing staff information
+       FILE-CONTROL.
+      * Employee master file containing staff information
+      * Indexed on EMP-ID so EMP-MAINTENANCE can hire/change/
+      * terminate by key and this program can post YTD totals
+      * back with a REWRITE after each employee is paid
            SELECT EMP-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+      * Raw transaction input as it arrives from upstream systems -
+      * not guaranteed to be in T-EMP-ID order (e.g. built by
+      * appending each day's adjustments as they occur), so it is
+      * sorted into TRANS-FILE below before the match loop runs
+           SELECT TRANS-RAW-FILE ASSIGN TO "TRANSACTIONS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-               *> Text file where each line represents a record
 
-           * Transaction file containing payroll adjustments
-           SELECT TRANS-FILE ASSIGN TO "TRANSACTIONS.DAT"
+      * Sort work file backing SORT-TRANSACTIONS
+           SELECT SORT-WORK-FILE ASSIGN TO "TRANSSORT.WRK".
+
+      * Transaction file containing payroll adjustments, in
+      * ascending T-EMP-ID order after SORT-TRANSACTIONS runs, so
+      * the sorted-merge match against EMPLOYEE.DAT below is safe
+           SELECT TRANS-FILE ASSIGN TO "TRANSSORTED.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           * Output payroll file that will store final results
+      * Output payroll file that will store final results
            SELECT PAY-FILE ASSIGN TO "PAYROLL.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           * Error log file for recording processing problems
+      * Direct-deposit file handed to the bank alongside PAYROLL.DAT
+           SELECT BANK-FILE ASSIGN TO "BANKFILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Error log file for recording processing problems
            SELECT ERROR-FILE ASSIGN TO "ERROR.LOG"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      * Tax rate reference file, one line per TAX-BRACKET
+           SELECT TAX-FILE ASSIGN TO "TAXRATES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Restart checkpoint - the EMP-ID of the last employee fully
+      * processed by a prior run of this program
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
-       *--------------------------------------------------------
-       * Defines the structure of all data used by the program
-       *--------------------------------------------------------
+      *--------------------------------------------------------
+      * Defines the structure of all data used by the program
+      *--------------------------------------------------------
 
        FILE SECTION.
-       *--------------------------------------------------------
-       * Employee File Layout
-       *--------------------------------------------------------
+      *--------------------------------------------------------
+      * Employee File Layout
+      *--------------------------------------------------------
        FD EMP-FILE.                     *> File description for EMP-FILE
 
-       01 EMP-REC.                      *> One employee record
-           05 EMP-ID       PIC 9(5).    *> Employee ID (5 digit number)
-           05 EMP-NAME     PIC X(30).   *> Employee full name
-                                        *> Up to 30 characters
-           05 DEPARTMENT   PIC X(20).   *> Department name
-                                        *> Example: HR, IT, FINANCE
-           05 BASIC-SALARY PIC 9(7)V99. *> Basic salary
-                                        *> 7 digits + 2 decimal places
-                                        *> Example: 45000.50
-           05 TAX-BRACKET  PIC 9(1).    *> Tax category (1 digit)
-                                        *> Used later to determine tax rate
-
-
-       *--------------------------------------------------------
-       * Transaction File Layout
-       * Contains monthly adjustments
-       *--------------------------------------------------------
+           COPY EMPREC.
+
+
+      *--------------------------------------------------------
+      * Raw Transaction Input Layout
+      * Same shape as TRANS-REC below - this is the unsorted feed
+      * SORT-TRANSACTIONS reads FROM
+      *--------------------------------------------------------
+       FD TRANS-RAW-FILE.
+       01 TRANS-RAW-REC.
+           05 TR-EMP-ID      PIC 9(5).
+           05 TR-TYPE        PIC X(2).
+           05 TR-AMOUNT      PIC 9(7)V99.
+
+      *--------------------------------------------------------
+      * Sort Work File - backs SORT-TRANSACTIONS, ordering
+      * TRANS-RAW-FILE by employee ID into TRANS-FILE below
+      *--------------------------------------------------------
+       SD SORT-WORK-FILE.
+       01 SORT-REC.
+           05 SORT-T-EMP-ID  PIC 9(5).
+           05 SORT-T-TYPE    PIC X(2).
+           05 SORT-T-AMOUNT  PIC 9(7)V99.
+
+      *--------------------------------------------------------
+      * Transaction File Layout
+      * Contains monthly adjustments, in T-EMP-ID order once
+      * SORT-TRANSACTIONS has run
+      *--------------------------------------------------------
        FD TRANS-FILE.
        01 TRANS-REC.
            05 T-EMP-ID       PIC 9(5).  *> Employee ID matching EMP-FILE
-           05 OVERTIME-HRS   PIC 9(3)V99.
-                                        *> Overtime hours worked
-                                        *> Example: 10.50 hours
-           05 BONUS          PIC 9(5)V99.
-                                        *> Extra bonus payment
-           05 LEAVE-DEDUCT   PIC 9(5)V99.
-                                        *> Salary deduction due to leave
-
-       *--------------------------------------------------------
-       * Payroll Output File Layout
-       * Final payroll results are written here
-       *--------------------------------------------------------
+           05 T-TYPE         PIC X(2).  *> Adjustment type code
+               88 T-TYPE-OVERTIME   VALUE "OT".
+                                        *> T-AMOUNT is hours worked
+               88 T-TYPE-BONUS      VALUE "BO".
+                                        *> T-AMOUNT is a bonus payment
+               88 T-TYPE-LEAVE      VALUE "LV".
+                                        *> T-AMOUNT is a leave deduction
+               88 T-TYPE-GARNISH    VALUE "GN".
+                                        *> T-AMOUNT is a wage garnishment
+               88 T-TYPE-REIMBURSE  VALUE "RB".
+                                        *> T-AMOUNT is a non-taxable
+                                        *> expense reimbursement
+               88 T-TYPE-RETRO      VALUE "RT".
+                                        *> T-AMOUNT is a retroactive pay
+                                        *> correction (taxable, like a
+                                        *> bonus)
+           05 T-AMOUNT       PIC 9(7)V99.
+                                        *> Meaning depends on T-TYPE -
+                                        *> hours for OT, a dollar amount
+                                        *> for every other type
+
+      *--------------------------------------------------------
+      * Payroll Output File Layout
+      * Final payroll results are written here
+      *--------------------------------------------------------
 
        FD PAY-FILE.
-       01 PAY-REC.
-           05 PAY-EMP-ID     PIC 9(5).   *> Employee ID
-           05 PAY-EMP-NAME   PIC X(30).  *> Employee name
-           05 PAY-DEPT       PIC X(20).  *> Department
-           05 GROSS-PAY      PIC 9(7)V99.
-                                         *> Salary before tax
-           05 TAX-AMT        PIC 9(7)V99.
-                                         *> Tax amount deducted
-           05 DEDUCTIONS     PIC 9(5)V99.
-                                         *> Other deductions
-           05 NET-PAY        PIC 9(7)V99.
-                                         *> Final take-home salar
-
-       *--------------------------------------------------------
-       * Error File Layout
-       * Used to record processing errors
-       *--------------------------------------------------------
+
+           COPY PAYREC.
+
+      *--------------------------------------------------------
+      * Bank Direct-Deposit File Layout
+      * Fixed-width transmission record: routing/account
+      * reference plus the NET-PAY to deposit for PAY-EMP-ID
+      *--------------------------------------------------------
+
+       FD BANK-FILE.
+       01 BANK-REC.
+           05 BANK-REC-ROUTING PIC 9(9). *> Bank ABA routing number
+           05 BANK-REC-ACCOUNT PIC X(17). *> Bank account number
+           05 BANK-REC-EMP-ID  PIC 9(5).  *> Employee ID
+           05 BANK-REC-NET-PAY PIC 9(7)V99.
+                                          *> Amount to deposit
+
+      *--------------------------------------------------------
+      * Error File Layout
+      * Used to record processing errors
+      *--------------------------------------------------------
 
        FD ERROR-FILE.
 
@@ -114,11 +174,33 @@
            *> A text message describing an error
            *> Maximum 80 characters
 
-   
+      *--------------------------------------------------------
+      * Tax Rate File Layout
+      * One line per TAX-BRACKET (1-9) giving its tax rate
+      *--------------------------------------------------------
+
+       FD TAX-FILE.
+       01 TAX-REC.
+           05 TAX-REC-BRACKET PIC 9(1).  *> Matches EMP-REC TAX-BRACKET
+           05 TAX-REC-RATE    PIC 9V9999.
+                                         *> Tax rate as a decimal fraction
+                                         *> Example: 1500 = 0.1500 = 15%
+
+      *--------------------------------------------------------
+      * Restart Checkpoint File Layout
+      *--------------------------------------------------------
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+           05 CKPT-LAST-EMP-ID PIC 9(5).
+               *> EMP-ID of the last employee fully processed,
+               *> or ZEROS if no restart is pending
+
+
        WORKING-STORAGE SECTION.
-       *--------------------------------------------------------
-       * Temporary variables used during program execution
-       *--------------------------------------------------------
+      *--------------------------------------------------------
+      * Temporary variables used during program execution
+      *--------------------------------------------------------
 
        01 EOF-EMP   PIC X VALUE "N".
            *> End-of-file indicator for employee file
@@ -128,34 +210,679 @@
        01 EOF-TRANS PIC X VALUE "N".
            *> End-of-file indicator for transaction file
 
+       01 WS-OVERTIME-RATE  PIC 9(3)V99 VALUE 50.00.
+           *> Flat overtime hourly rate applied to OVERTIME-HRS
+
+       01 WS-OVERTIME-PAY   PIC 9(7)V99 VALUE ZEROS.
+           *> Overtime hours costed out at WS-OVERTIME-RATE
+
+       01 WS-OT-HRS-TOTAL     PIC 9(7)V99 VALUE ZEROS.
+           *> Overtime hours accumulated from matching TRANS-REC(s) -
+           *> matches T-AMOUNT's range for the same reason as
+           *> WS-BONUS-TOTAL below
+
+       01 WS-BONUS-TOTAL      PIC 9(7)V99 VALUE ZEROS.
+           *> Bonus amount accumulated from matching TRANS-REC(s) -
+           *> matches T-AMOUNT's range so a single large bonus can't
+           *> overflow this accumulator
+
+       01 WS-LEAVE-DEDUCT-TOTAL PIC 9(7)V99 VALUE ZEROS.
+           *> Leave deduction accumulated from matching TRANS-REC(s) -
+           *> matches T-AMOUNT's range for the same reason
+
+       01 WS-GARNISH-TOTAL    PIC 9(7)V99 VALUE ZEROS.
+           *> Wage garnishments accumulated from matching TRANS-REC(s)
+
+       01 WS-REIMBURSE-TOTAL  PIC 9(7)V99 VALUE ZEROS.
+           *> Non-taxable expense reimbursements accumulated from
+           *> matching TRANS-REC(s) - added straight to NET-PAY
+
+       01 WS-RETRO-TOTAL      PIC 9(7)V99 VALUE ZEROS.
+           *> Retroactive pay corrections accumulated from matching
+           *> TRANS-REC(s) - taxed the same as a bonus
+
+       01 EOF-TAX PIC X VALUE "N".
+           *> End-of-file indicator for the tax rate file
+
+       01 WS-TAX-TABLE.
+           *> Tax rate for each bracket, subscripted directly by
+           *> TAX-BRACKET (1-9) so no search is needed at lookup time
+           05 WS-TAX-RATE OCCURS 9 TIMES PIC 9V9999 VALUE ZEROS.
+
+       01 WS-EMP-VALID     PIC X VALUE "Y".
+           *> "Y" if the current EMP-REC passed validation, else "N"
+
+       01 WS-HAVE-PREV-EMP PIC X VALUE "N".
+           *> "Y" once at least one EMP-REC has been processed
+
+       01 WS-PREV-EMP-ID   PIC 9(5) VALUE ZEROS.
+           *> EMP-ID of the previously processed EMP-REC, used to
+           *> catch an employee appearing twice in EMPLOYEE.DAT
+
+       01 WS-EMP-FILE-STATUS PIC X(2) VALUE "00".
+           *> ISAM file status for EMP-FILE (indexed)
+
+       01 WS-CKPT-FILE-STATUS PIC X(2) VALUE "00".
+           *> File status for CHECKPOINT-FILE; "35" means the
+           *> checkpoint file does not exist yet (first-ever run)
+
+       01 WS-HAVE-CHECKPOINT     PIC X VALUE "N".
+           *> "Y" if a prior run left a restart point to resume from
+
+       01 WS-CHECKPOINT-EMP-ID   PIC 9(5) VALUE ZEROS.
+           *> EMP-ID of the last employee fully processed, either
+           *> loaded from CHECKPOINT-FILE at start-up or updated
+           *> as this run progresses
+
+       01 WS-EMP-SINCE-CHECKPOINT PIC 9(5) VALUE ZEROS.
+           *> Employees processed since the last checkpoint write
+
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 50.
+           *> Write a checkpoint every this-many employees so a
+           *> large payroll run can restart close to where it
+           *> was interrupted instead of from the beginning
+
+       01 WS-CALC-OVERFLOW PIC X VALUE "N".
+           *> "Y" if any CALCULATE-PAY COMPUTE for the current
+           *> employee overflowed its PAY-REC field (e.g. stacked
+           *> bonuses/garnishments pushing GROSS-PAY or DEDUCTIONS
+           *> past PIC 9(7)V99) - such an employee is logged and
+           *> skipped rather than paid off a silently truncated total
+
+      * Control totals accumulated as EMPLOYEE.DAT and TRANSACTIONS.DAT
+      * are read and applied, checked against each other by
+      * RECONCILE-RUN after the main loop so silent data-loss in a
+      * run is caught before PAYROLL.DAT goes out
+       01 WS-RECON-EMP-READ      PIC 9(5) VALUE ZEROS.
+           *> Count of EMP-REC read from EMPLOYEE.DAT this run
+       01 WS-RECON-EMP-PAID      PIC 9(5) VALUE ZEROS.
+           *> Count of those that produced a PAY-REC
+       01 WS-RECON-EMP-SKIPPED   PIC 9(5) VALUE ZEROS.
+           *> Count of those validly excluded (inactive/invalid)
+
+       01 WS-RECON-TRANS-READ    PIC 9(5) VALUE ZEROS.
+           *> Count of TRANS-REC read from TRANSACTIONS.DAT this run
+       01 WS-RECON-TRANS-MATCHED PIC 9(5) VALUE ZEROS.
+           *> Count of those applied to a matching employee
+       01 WS-RECON-TRANS-ORPHAN  PIC 9(5) VALUE ZEROS.
+           *> Count of those with no matching EMP-ID
+       01 WS-RECON-TRANS-UNKNOWN PIC 9(5) VALUE ZEROS.
+           *> Count of those with an unrecognized T-TYPE
+       01 WS-RECON-TRANS-INVALID-EMP PIC 9(5) VALUE ZEROS.
+           *> Count of those that matched an EMP-ID whose employee
+           *> failed VALIDATE-EMPLOYEE - not applied to any pay,
+           *> so not counted as MATCHED
+
+       01 WS-RECON-OT-READ       PIC 9(7)V99 VALUE ZEROS.
+       01 WS-RECON-OT-APPLIED    PIC 9(7)V99 VALUE ZEROS.
+           *> Overtime hours read in T-TYPE-OVERTIME TRANS-REC(s)
+           *> vs. hours actually posted onto an employee's pay
+       01 WS-RECON-BONUS-READ    PIC 9(7)V99 VALUE ZEROS.
+       01 WS-RECON-BONUS-APPLIED PIC 9(7)V99 VALUE ZEROS.
+           *> Bonus amount read in T-TYPE-BONUS TRANS-REC(s) vs.
+           *> amount actually posted onto an employee's pay
+
+       01 WS-RECON-EDIT-AMOUNT   PIC ZZZZZZ9.99.
+           *> Edited (human-readable) field used to build the
+           *> RECONCILE-RUN summary lines
+
 
        PROCEDURE DIVISION.
-       *--------------------------------------------------------
-       * This section contains the executable program logic
-       *--------------------------------------------------------
-
-       MAIN-PROCEDURE. 
-           * Open employee and transaction files for reading
-           OPEN INPUT EMP-FILE TRANS-FILE
-
-           * Open payroll and error files for writing
-           OPEN OUTPUT PAY-FILE ERROR-FILE
-
-           *----------------------------------------------------
-           * Actual payroll processing would normally occur here
-           * Example steps:
-           *   1. READ employee records
-           *   2. MATCH transactions
-           *   3. CALCULATE gross pay
-           *   4. APPLY tax rules
-           *   5. WRITE payroll record
-           *----------------------------------------------------
-
-           * Close all files after processing is finished
-           CLOSE EMP-FILE TRANS-FILE PAY-FILE ERROR-FILE
-
-           * Display completion message on the screen
-           DISPLAY "DONE: Payroll processing completed successfully."
-
-           * Terminate the program
+      *--------------------------------------------------------
+      * This section contains the executable program logic
+      *--------------------------------------------------------
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN
+
+      * Drive the payroll cycle one employee at a time until
+      * EMPLOYEE.DAT is exhausted
+           PERFORM PROCESS-ONE-EMPLOYEE UNTIL EOF-EMP = "Y"
+
+      * Any TRANS-REC left unread at this point has a T-EMP-ID
+      * higher than every EMP-ID in EMPLOYEE.DAT - log those too
+           PERFORM DRAIN-ORPHAN-TRANSACTIONS
+
+      * Compare what was read from TRANSACTIONS.DAT against what
+      * actually made it into PAYROLL.DAT before the files go out
+           PERFORM RECONCILE-RUN
+
+           PERFORM FINALIZE-RUN
+
+      * Terminate the program
            STOP RUN.
+
+       INITIALIZE-RUN.
+      * EMP-FILE is opened I-O (not INPUT) because WRITE-PAY-RECORD
+      * rewrites each EMP-REC with updated year-to-date totals
+           OPEN I-O EMP-FILE
+
+      * Sort the raw transaction feed into T-EMP-ID order before the
+      * sorted-merge match loop runs, since TRANSACTIONS.DAT is not
+      * guaranteed to arrive pre-sorted
+           PERFORM SORT-TRANSACTIONS
+           OPEN INPUT TRANS-FILE
+
+      * Load the checkpoint before opening the output files below -
+      * a restarted run must EXTEND (append to) PAYROLL.DAT/
+      * BANKFILE.DAT/ERROR.LOG rather than OPEN OUTPUT truncating
+      * them, or every employee the interrupted prior run already
+      * paid would disappear from the final output
+           PERFORM LOAD-CHECKPOINT
+
+           IF WS-HAVE-CHECKPOINT = "Y"
+               OPEN EXTEND PAY-FILE BANK-FILE ERROR-FILE
+           ELSE
+               OPEN OUTPUT PAY-FILE BANK-FILE ERROR-FILE
+           END-IF
+
+           PERFORM LOAD-TAX-TABLE
+
+           IF WS-HAVE-CHECKPOINT = "Y"
+               PERFORM RESUME-FROM-CHECKPOINT
+           END-IF
+
+      * Prime the read for both input files so the match loop
+      * below always has a current record (or EOF) to test.
+      * If RESUME-FROM-CHECKPOINT already hit EOF (the checkpoint
+      * pointed at the last EMP-ID in the file), the file position
+      * indicator left by a failed START is undefined, so skip the
+      * EMP-FILE prime read rather than risk an implementation-
+      * defined re-read of the whole file
+           IF EOF-EMP NOT = "Y"
+               PERFORM READ-EMP-RECORD
+           END-IF
+           PERFORM READ-TRANS-RECORD
+
+           IF WS-HAVE-CHECKPOINT = "Y"
+               PERFORM SKIP-CHECKPOINTED-TRANSACTIONS
+           END-IF.
+
+       SORT-TRANSACTIONS.
+      * SORT opens/closes TRANS-RAW-FILE and TRANS-FILE itself -
+      * neither is opened separately for this step
+           SORT SORT-WORK-FILE ON ASCENDING KEY SORT-T-EMP-ID
+               USING TRANS-RAW-FILE
+               GIVING TRANS-FILE.
+
+       LOAD-CHECKPOINT.
+      * A prior interrupted run may have left a restart point in
+      * CHECKPOINT.DAT; a missing file (status 35) just means this
+      * is a fresh run with nothing to resume
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-EMP-ID > ZEROS
+                           MOVE CKPT-LAST-EMP-ID TO WS-CHECKPOINT-EMP-ID
+                           MOVE "Y" TO WS-HAVE-CHECKPOINT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESUME-FROM-CHECKPOINT.
+      * Fast-forward EMP-FILE past every employee already paid by
+      * the prior run instead of reprocessing them
+           DISPLAY "RESTART: resuming after employee "
+               WS-CHECKPOINT-EMP-ID
+           MOVE WS-CHECKPOINT-EMP-ID TO EMP-ID
+           START EMP-FILE KEY IS GREATER THAN EMP-ID
+               INVALID KEY
+                   MOVE "Y" TO EOF-EMP
+           END-START.
+
+       SKIP-CHECKPOINTED-TRANSACTIONS.
+      * TRANS-FILE is plain sequential, so resuming just means
+      * reading past transactions up to the checkpoint without
+      * reapplying them - they were already posted by the prior
+      * run, so RECONCILE-RUN counts each one as MATCHED (and its
+      * OT/BONUS amount as APPLIED) here rather than leaving it
+      * unclassified, or a restarted run would always show a false
+      * "TRANSACTION WAS LOST IN PROCESSING" discrepancy
+           PERFORM UNTIL EOF-TRANS = "Y"
+                   OR T-EMP-ID > WS-CHECKPOINT-EMP-ID
+               PERFORM CLASSIFY-SKIPPED-CHECKPOINT-TRANSACTION
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM.
+
+       CLASSIFY-SKIPPED-CHECKPOINT-TRANSACTION.
+           ADD 1 TO WS-RECON-TRANS-MATCHED
+           IF T-TYPE-OVERTIME
+               ADD T-AMOUNT TO WS-RECON-OT-APPLIED
+           END-IF
+           IF T-TYPE-BONUS
+               ADD T-AMOUNT TO WS-RECON-BONUS-APPLIED
+           END-IF.
+
+       LOAD-TAX-TABLE.
+      * Read TAXRATES.DAT once at start-up and build the
+      * TAX-BRACKET-indexed rate table used by CALCULATE-PAY
+           OPEN INPUT TAX-FILE
+           PERFORM UNTIL EOF-TAX = "Y"
+               READ TAX-FILE
+                   AT END
+                       MOVE "Y" TO EOF-TAX
+                   NOT AT END
+                       PERFORM LOAD-ONE-TAX-RATE
+               END-READ
+           END-PERFORM
+           CLOSE TAX-FILE.
+
+       LOAD-ONE-TAX-RATE.
+      * WS-TAX-TABLE only has valid subscripts 1-9; TAX-REC-BRACKET
+      * is PIC 9(1) and can legally hold 0, and GnuCOBOL does not
+      * bounds-check table references by default, so a bad line in
+      * TAXRATES.DAT must be rejected here the same way
+      * VALIDATE-EMPLOYEE rejects an out-of-range TAX-BRACKET on
+      * EMP-REC, instead of indexing past the table
+           IF TAX-REC-BRACKET < 1 OR TAX-REC-BRACKET > 9
+               MOVE SPACES TO ERROR-REC
+               STRING "TAXRATES.DAT HAS INVALID TAX-BRACKET "
+                   TAX-REC-BRACKET " - LINE SKIPPED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           ELSE
+               MOVE TAX-REC-RATE TO WS-TAX-RATE(TAX-REC-BRACKET)
+           END-IF.
+
+       PROCESS-ONE-EMPLOYEE.
+           MOVE ZEROS TO WS-OT-HRS-TOTAL
+           MOVE ZEROS TO WS-BONUS-TOTAL
+           MOVE ZEROS TO WS-LEAVE-DEDUCT-TOTAL
+           MOVE ZEROS TO WS-GARNISH-TOTAL
+           MOVE ZEROS TO WS-REIMBURSE-TOTAL
+           MOVE ZEROS TO WS-RETRO-TOTAL
+
+           PERFORM VALIDATE-EMPLOYEE
+           PERFORM MATCH-TRANSACTIONS
+
+      * Invalid or duplicate employees are logged but excluded
+      * from PAYROLL.DAT rather than paid on bad data - likewise an
+      * employee whose pay calculation overflowed a PAY-REC field
+      * (WS-CALC-OVERFLOW, set by CALCULATE-PAY) is logged and
+      * excluded rather than paid off a truncated total
+           IF WS-EMP-VALID = "Y"
+               PERFORM CALCULATE-PAY
+               IF WS-CALC-OVERFLOW = "Y"
+                   ADD 1 TO WS-RECON-EMP-SKIPPED
+               ELSE
+                   PERFORM WRITE-PAY-RECORD
+                   ADD 1 TO WS-RECON-EMP-PAID
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECON-EMP-SKIPPED
+           END-IF
+
+           MOVE EMP-ID TO WS-PREV-EMP-ID
+           MOVE "Y" TO WS-HAVE-PREV-EMP
+
+      * This employee is fully processed (paid, or validly
+      * skipped) - advance the restart point periodically so a
+      * large run can pick up close to where it left off
+           MOVE EMP-ID TO WS-CHECKPOINT-EMP-ID
+           ADD 1 TO WS-EMP-SINCE-CHECKPOINT
+           IF WS-EMP-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-EMP-SINCE-CHECKPOINT
+           END-IF
+
+           PERFORM READ-EMP-RECORD.
+
+       WRITE-CHECKPOINT.
+      * CHECKPOINT.DAT holds a single record, so each update just
+      * replaces it outright
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-EMP-ID TO CKPT-LAST-EMP-ID
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       VALIDATE-EMPLOYEE.
+           MOVE "Y" TO WS-EMP-VALID
+
+      * A deactivated employee (see EMP-MAINTENANCE) is simply
+      * excluded from this run's payroll - not a data error
+           IF EMP-INACTIVE
+               MOVE "N" TO WS-EMP-VALID
+           END-IF
+
+           IF WS-HAVE-PREV-EMP = "Y" AND EMP-ID = WS-PREV-EMP-ID
+               MOVE "N" TO WS-EMP-VALID
+               MOVE SPACES TO ERROR-REC
+               STRING "DUPLICATE EMPLOYEE ID " EMP-ID
+                   " IN EMPLOYEE.DAT - RECORD SKIPPED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF
+
+           IF BASIC-SALARY = ZEROS
+               MOVE "N" TO WS-EMP-VALID
+               MOVE SPACES TO ERROR-REC
+               STRING "EMPLOYEE " EMP-ID
+                   " HAS ZERO BASIC-SALARY - RECORD SKIPPED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF
+
+           IF TAX-BRACKET < 1 OR TAX-BRACKET > 9
+               MOVE "N" TO WS-EMP-VALID
+               MOVE SPACES TO ERROR-REC
+               STRING "EMPLOYEE " EMP-ID
+                   " HAS INVALID TAX-BRACKET " TAX-BRACKET
+                   " - RECORD SKIPPED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF.
+
+       MATCH-TRANSACTIONS.
+      * TRANSACTIONS.DAT is in T-EMP-ID order, same as EMPLOYEE.DAT,
+      * so this is a sorted-merge match: keep consuming TRANS-REC
+      * while it belongs to the current employee (or is an orphan
+      * that sorts before it); stop once TRANS-FILE has moved on to
+      * a higher EMP-ID than the one being processed now
+           PERFORM UNTIL EOF-TRANS = "Y" OR T-EMP-ID > EMP-ID
+               IF T-EMP-ID = EMP-ID
+                   PERFORM APPLY-ONE-TRANSACTION
+               ELSE
+                   MOVE SPACES TO ERROR-REC
+                   STRING "TRANSACTION FOR EMPLOYEE ID " T-EMP-ID
+                       " HAS NO MATCHING EMPLOYEE - TRANSACTION SKIPPED"
+                       DELIMITED BY SIZE INTO ERROR-REC
+                   WRITE ERROR-REC
+                   ADD 1 TO WS-RECON-TRANS-ORPHAN
+               END-IF
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM.
+
+       APPLY-ONE-TRANSACTION.
+      * Post one TRANS-REC onto the accumulators for the employee
+      * currently being processed, based on its T-TYPE.
+      * VALIDATE-EMPLOYEE already ran for this EMP-ID by the time
+      * MATCH-TRANSACTIONS calls here, so WS-EMP-VALID reflects
+      * whether the owning employee will actually be paid - a
+      * transaction against an invalid employee is logged and
+      * counted separately instead of into the accumulators/MATCHED,
+      * or RECONCILE-RUN would report a clean run for money that was
+      * silently thrown away with WRITE-PAY-RECORD never called
+           IF WS-EMP-VALID NOT = "Y"
+               MOVE SPACES TO ERROR-REC
+               STRING "TRANSACTION FOR EMPLOYEE ID " T-EMP-ID
+                   " MATCHED AN INVALID EMPLOYEE - SKIPPED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+               ADD 1 TO WS-RECON-TRANS-INVALID-EMP
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE TRUE
+               WHEN T-TYPE-OVERTIME
+                   ADD T-AMOUNT TO WS-OT-HRS-TOTAL
+                   ADD T-AMOUNT TO WS-RECON-OT-APPLIED
+                   ADD 1 TO WS-RECON-TRANS-MATCHED
+               WHEN T-TYPE-BONUS
+                   ADD T-AMOUNT TO WS-BONUS-TOTAL
+                   ADD T-AMOUNT TO WS-RECON-BONUS-APPLIED
+                   ADD 1 TO WS-RECON-TRANS-MATCHED
+               WHEN T-TYPE-LEAVE
+                   ADD T-AMOUNT TO WS-LEAVE-DEDUCT-TOTAL
+                   ADD 1 TO WS-RECON-TRANS-MATCHED
+               WHEN T-TYPE-GARNISH
+                   ADD T-AMOUNT TO WS-GARNISH-TOTAL
+                   ADD 1 TO WS-RECON-TRANS-MATCHED
+               WHEN T-TYPE-REIMBURSE
+                   ADD T-AMOUNT TO WS-REIMBURSE-TOTAL
+                   ADD 1 TO WS-RECON-TRANS-MATCHED
+               WHEN T-TYPE-RETRO
+                   ADD T-AMOUNT TO WS-RETRO-TOTAL
+                   ADD 1 TO WS-RECON-TRANS-MATCHED
+               WHEN OTHER
+                   MOVE SPACES TO ERROR-REC
+                   STRING "TRANSACTION FOR EMPLOYEE ID " T-EMP-ID
+                       " HAS UNKNOWN TYPE '" T-TYPE
+                       "' - TRANSACTION SKIPPED"
+                       DELIMITED BY SIZE INTO ERROR-REC
+                   WRITE ERROR-REC
+                   ADD 1 TO WS-RECON-TRANS-UNKNOWN
+           END-EVALUATE.
+
+       DRAIN-ORPHAN-TRANSACTIONS.
+           PERFORM UNTIL EOF-TRANS = "Y"
+               MOVE SPACES TO ERROR-REC
+               STRING "TRANSACTION FOR EMPLOYEE ID " T-EMP-ID
+                   " HAS NO MATCHING EMPLOYEE - TRANSACTION SKIPPED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+               ADD 1 TO WS-RECON-TRANS-ORPHAN
+               PERFORM READ-TRANS-RECORD
+           END-PERFORM.
+
+       CALCULATE-PAY.
+      * GROSS-PAY/TAX-AMT/DEDUCTIONS/NET-PAY are PIC 9(7)V99, the
+      * same width as a single T-AMOUNT, so stacking several large
+      * bonus/garnishment/leave transactions onto one employee in
+      * one run can overflow a COMPUTE below. ON SIZE ERROR catches
+      * that instead of silently storing a truncated total; the
+      * overflow flag is checked by PROCESS-ONE-EMPLOYEE, which
+      * skips writing a PAY-REC for this employee rather than
+      * paying off a corrupted figure
+           MOVE "N" TO WS-CALC-OVERFLOW
+
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+                   WS-OT-HRS-TOTAL * WS-OVERTIME-RATE
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CALC-OVERFLOW
+           END-COMPUTE
+
+      * GROSS-PAY covers everything taxed this period: base salary,
+      * overtime, bonuses, and retroactive pay corrections
+           COMPUTE GROSS-PAY ROUNDED =
+                   BASIC-SALARY + WS-BONUS-TOTAL + WS-OVERTIME-PAY
+                       + WS-RETRO-TOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CALC-OVERFLOW
+           END-COMPUTE
+
+           COMPUTE TAX-AMT ROUNDED =
+                   GROSS-PAY * WS-TAX-RATE(TAX-BRACKET)
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CALC-OVERFLOW
+           END-COMPUTE
+
+      * DEDUCTIONS covers leave deductions and wage garnishments
+           COMPUTE DEDUCTIONS ROUNDED =
+                   WS-LEAVE-DEDUCT-TOTAL + WS-GARNISH-TOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CALC-OVERFLOW
+           END-COMPUTE
+
+      * Reimbursements are a non-taxable repayment, not pay, so they
+      * are added straight to NET-PAY instead of into GROSS-PAY
+           COMPUTE NET-PAY ROUNDED =
+                   GROSS-PAY - TAX-AMT - DEDUCTIONS
+                       + WS-REIMBURSE-TOTAL
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-CALC-OVERFLOW
+           END-COMPUTE
+
+           IF WS-CALC-OVERFLOW = "Y"
+               MOVE SPACES TO ERROR-REC
+               STRING "EMPLOYEE " EMP-ID
+                   " - PAY CALCULATION OVERFLOWED A PAY-REC FIELD - "
+                   "RECORD SKIPPED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF.
+
+       WRITE-PAY-RECORD.
+           MOVE EMP-ID TO PAY-EMP-ID
+           MOVE EMP-NAME TO PAY-EMP-NAME
+           MOVE DEPARTMENT TO PAY-DEPT
+           WRITE PAY-REC
+
+           PERFORM WRITE-BANK-RECORD
+
+      * Post this run's results onto the employee's year-to-date
+      * totals and rewrite the master record in place
+           ADD GROSS-PAY  TO YTD-GROSS
+           ADD TAX-AMT    TO YTD-TAX
+           ADD DEDUCTIONS TO YTD-DEDUCT
+           REWRITE EMP-REC
+               INVALID KEY
+                   MOVE SPACES TO ERROR-REC
+                   STRING "EMPLOYEE " EMP-ID
+                       " - FAILED TO REWRITE YTD TOTALS, STATUS "
+                       WS-EMP-FILE-STATUS
+                       DELIMITED BY SIZE INTO ERROR-REC
+                   WRITE ERROR-REC
+           END-REWRITE.
+
+       WRITE-BANK-RECORD.
+      * BANK-ROUTING of ZEROS means this employee has no
+      * direct-deposit information on file yet
+           IF BANK-ROUTING OF EMP-REC = ZEROS
+               MOVE SPACES TO ERROR-REC
+               STRING "EMPLOYEE " EMP-ID
+                   " HAS NO BANK ROUTING ON FILE - NOT INCLUDED"
+                   " IN BANKFILE.DAT"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           ELSE
+               MOVE BANK-ROUTING OF EMP-REC TO BANK-REC-ROUTING
+               MOVE BANK-ACCOUNT OF EMP-REC TO BANK-REC-ACCOUNT
+               MOVE EMP-ID TO BANK-REC-EMP-ID
+               MOVE NET-PAY TO BANK-REC-NET-PAY
+               WRITE BANK-REC
+           END-IF.
+
+       READ-EMP-RECORD.
+           READ EMP-FILE
+               AT END MOVE "Y" TO EOF-EMP
+               NOT AT END ADD 1 TO WS-RECON-EMP-READ
+           END-READ.
+
+       READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END MOVE "Y" TO EOF-TRANS
+               NOT AT END
+                   ADD 1 TO WS-RECON-TRANS-READ
+                   IF T-TYPE-OVERTIME
+                       ADD T-AMOUNT TO WS-RECON-OT-READ
+                   END-IF
+                   IF T-TYPE-BONUS
+                       ADD T-AMOUNT TO WS-RECON-BONUS-READ
+                   END-IF
+           END-READ.
+
+       RECONCILE-RUN.
+      * A post-run control-total check comparing what came in from
+      * TRANSACTIONS.DAT against what actually made it into
+      * PAYROLL.DAT, so silent data-loss is caught here instead of
+      * after the payroll file has already gone out. Every message
+      * here is kept to (or split across) multiple WRITEs of no more
+      * than ERROR-REC's 80 characters so nothing gets truncated -
+      * this output exists to be read by an operator
+           MOVE SPACES TO ERROR-REC
+           STRING "RECONCILIATION: EMPLOYEE.DAT READ "
+               WS-RECON-EMP-READ " = PAID " WS-RECON-EMP-PAID
+               " + SKIPPED " WS-RECON-EMP-SKIPPED
+               DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+
+           IF WS-RECON-EMP-READ NOT =
+                   WS-RECON-EMP-PAID + WS-RECON-EMP-SKIPPED
+               MOVE SPACES TO ERROR-REC
+               STRING "RECONCILIATION DISCREPANCY: EMPLOYEE.DAT READ "
+                   "COUNT " WS-RECON-EMP-READ
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+               MOVE SPACES TO ERROR-REC
+               STRING "DOES NOT EQUAL PAID + SKIPPED - CHECK "
+                   "PAYROLL.DAT FOR A MISSING PAY-REC"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF
+
+           MOVE SPACES TO ERROR-REC
+           STRING "RECONCILIATION: TRANSACTIONS.DAT READ "
+               WS-RECON-TRANS-READ " = MATCHED " WS-RECON-TRANS-MATCHED
+               DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+           MOVE SPACES TO ERROR-REC
+           STRING "    + ORPHAN " WS-RECON-TRANS-ORPHAN
+               " + UNKNOWN-TYPE " WS-RECON-TRANS-UNKNOWN
+               DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+           MOVE SPACES TO ERROR-REC
+           STRING "    + INVALID-EMPLOYEE " WS-RECON-TRANS-INVALID-EMP
+               DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+
+           IF WS-RECON-TRANS-READ NOT =
+                   WS-RECON-TRANS-MATCHED + WS-RECON-TRANS-ORPHAN
+                       + WS-RECON-TRANS-UNKNOWN
+                       + WS-RECON-TRANS-INVALID-EMP
+               MOVE SPACES TO ERROR-REC
+               STRING "RECONCILIATION DISCREPANCY: TRANS-REC READ "
+                   "COUNT DOES NOT EQUAL"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+               MOVE SPACES TO ERROR-REC
+               STRING "MATCHED+ORPHAN+UNKNOWN+INVALID-EMP - A "
+                   "TRANSACTION WAS LOST IN PROCESSING"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF
+
+           MOVE WS-RECON-OT-READ TO WS-RECON-EDIT-AMOUNT
+           MOVE SPACES TO ERROR-REC
+           STRING "RECONCILIATION: OVERTIME-HRS READ "
+               WS-RECON-EDIT-AMOUNT DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+
+           MOVE WS-RECON-OT-APPLIED TO WS-RECON-EDIT-AMOUNT
+           MOVE SPACES TO ERROR-REC
+           STRING "RECONCILIATION: OVERTIME-HRS APPLIED "
+               WS-RECON-EDIT-AMOUNT DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+
+           IF WS-RECON-OT-READ NOT = WS-RECON-OT-APPLIED
+               MOVE SPACES TO ERROR-REC
+               STRING "RECONCILIATION DISCREPANCY: OVERTIME-HRS "
+                   "READ NOT EQUAL APPLIED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF
+
+           MOVE WS-RECON-BONUS-READ TO WS-RECON-EDIT-AMOUNT
+           MOVE SPACES TO ERROR-REC
+           STRING "RECONCILIATION: BONUS READ "
+               WS-RECON-EDIT-AMOUNT DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+
+           MOVE WS-RECON-BONUS-APPLIED TO WS-RECON-EDIT-AMOUNT
+           MOVE SPACES TO ERROR-REC
+           STRING "RECONCILIATION: BONUS APPLIED "
+               WS-RECON-EDIT-AMOUNT DELIMITED BY SIZE INTO ERROR-REC
+           WRITE ERROR-REC
+
+           IF WS-RECON-BONUS-READ NOT = WS-RECON-BONUS-APPLIED
+               MOVE SPACES TO ERROR-REC
+               STRING "RECONCILIATION DISCREPANCY: BONUS READ NOT "
+                   "EQUAL BONUS APPLIED"
+                   DELIMITED BY SIZE INTO ERROR-REC
+               WRITE ERROR-REC
+           END-IF.
+
+       FINALIZE-RUN.
+      * The run reached the end of EMPLOYEE.DAT normally, so there
+      * is no restart point to leave behind for next time
+           MOVE ZEROS TO WS-CHECKPOINT-EMP-ID
+           PERFORM WRITE-CHECKPOINT
+
+      * Close all files after processing is finished
+           CLOSE EMP-FILE TRANS-FILE PAY-FILE BANK-FILE ERROR-FILE
+
+      * Display completion message on the screen
+           DISPLAY "DONE: Payroll processing completed successfully.".
