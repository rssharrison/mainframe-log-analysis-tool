@@ -0,0 +1,25 @@
+      *--------------------------------------------------------
+      * Employee Master Record Layout
+      * Shared by ADVANCED-PAYROLL and EMP-MAINTENANCE so both
+      * programs always agree on the EMPLOYEE.DAT record shape
+      *--------------------------------------------------------
+       01 EMP-REC.
+           05 EMP-ID       PIC 9(5).    *> Employee ID (5 digit number)
+           05 EMP-NAME     PIC X(30).   *> Employee full name
+                                        *> Up to 30 characters
+           05 DEPARTMENT   PIC X(20).   *> Department name
+                                        *> Example: HR, IT, FINANCE
+           05 BASIC-SALARY PIC 9(7)V99. *> Basic salary
+                                        *> 7 digits + 2 decimal places
+                                        *> Example: 45000.50
+           05 TAX-BRACKET  PIC 9(1).    *> Tax category (1 digit)
+                                        *> Used to look up TAX-RATE
+           05 EMP-STATUS   PIC X(1).    *> "A" = active, "I" = inactive
+               88 EMP-ACTIVE   VALUE "A".
+               88 EMP-INACTIVE VALUE "I".
+           05 YTD-GROSS    PIC 9(9)V99. *> Year-to-date gross pay
+           05 YTD-TAX      PIC 9(9)V99. *> Year-to-date tax withheld
+           05 YTD-DEDUCT   PIC 9(9)V99. *> Year-to-date other deductions
+           05 BANK-ROUTING PIC 9(9).    *> Bank ABA routing number
+                                        *> ZEROS = no direct deposit on file
+           05 BANK-ACCOUNT PIC X(17).   *> Bank account number
